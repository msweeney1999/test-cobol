@@ -1,344 +1,744 @@
-      * Copyright (c) 2023
-      * Users may freely modify and redistribute this program.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  b.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FILE1 ASSIGN TO "FILE1"
-                 ORGANIZATION IS INDEXED
-                 ACCESS IS DYNAMIC
-                 RECORD KEY IS KEY-FILE1
-                 ALTERNATE RECORD KEY IS A01-4 WITH DUPLICATES
-                 ALTERNATE RECORD KEY IS A01-7 WITH DUPLICATES
-                 LOCK MODE IS MANUAL
-                 FILE STATUS IS FILE-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  FILE1.
-       01  REC-FILE1.
-           03  KEY-FILE1        PIC 9(09).
-           03  D-A01.
-               05  A01-1        PIC X(10).
-               05  A01-2        PIC X(01).
-               05  A01-3        PIC X(06).
-               05  A01-4        PIC X(50).
-               05  A01-5        PIC X(50).
-               05  A01-6        PIC X(35).
-               05  A01-7        PIC X(16).
-               05  A01-8        PIC 9(11).
-               05  A01-9.
-                   10  A01-10   PIC X(35).
-                   10  A01-11   PIC X(30).
-                   10  A01-12   PIC X(02).
-                   10  A01-13   PIC 9(05).
-                   10  A01-14   PIC 9(03).
-                   10  A01-15   PIC 9(05).
-                   10  A01-16   PIC X(15).
-               05  A01-17       PIC 9(04).
-               05  A01-18.
-                   10  A01-19   PIC X(35).
-                   10  A01-20   PIC X(30).
-                   10  A01-21   PIC X(02).
-                   10  A01-22   PIC 9(05).
-                   10  A01-23   PIC 9(03).
-                   10  A01-24   PIC 9(05).
-                   10  A01-25   PIC X(15).
-               05  A01-26       PIC X(01).
-               05  A01-27       PIC 9(04).
-               05  A01-28.
-                   10  A01-29   PIC X(35).
-                   10  A01-30   PIC X(30).
-                   10  A01-31   PIC X(02).
-                   10  A01-32   PIC 9(05).
-                   10  A01-33   PIC 9(03).
-                   10  A01-34   PIC 9(05).
-                   10  A01-35   PIC X(15).
-               05  A01-36       PIC 9(08).
-               05  A01-37       PIC X(30).
-               05  A01-38       PIC X(02).
-               05  A01-39       PIC 9(01).
-               05  A01-40       PIC 9(02).
-               05  A01-41       PIC 9(01).
-               05  A01-42       PIC 9(01).
-               05  A01-43       PIC 9(01).
-               05  A01-44       PIC 9(03).
-               05  A01-45       PIC 9(08).
-               05  A01-46       PIC 9(08).
-               05  A01-47       PIC X(05).
-               05  A01-48       PIC X(30).
-               05  A01-49.
-                   10  A01-50   PIC X(12).
-                   10  A01-51   PIC X(02).
-               05  A01-52       PIC 9(05).
-               05  A01-53       PIC X(01).
-               05  A01-54       PIC X(01).
-               05  A01-55       PIC 9(05).
-               05  A01-56       PIC 9(06).
-               05  FILLER       PIC X(04).
-               05  A01-57       PIC X(01).
-               05  A01-58       PIC 9(03).
-               05  A01-59       PIC 9(03).
-               05  A01-60       PIC 9(03).
-               05  A01-61       PIC 9(03).
-               05  FILLER       PIC X(07).
-               05  A01-62       PIC X(30).
-               05  A01-63       PIC 9(04).
-               05  A01-64       PIC 9(04).
-               05  A01-65       PIC S9(05)V99 COMP-3 OCCURS 2.
-               05  A01-66       PIC X(01).
-               05  A01-67       PIC X(01).
-               05  A01-68       PIC 9(08).
-               05  A01-69       PIC X(02).
-               05  A01-70       PIC X(10).
-               05  A01-71       PIC 9(08).
-               05  A01-72       PIC X(02).
-               05  A01-73       PIC X(10).
-               05  A01-74       PIC 9(08).
-               05  A01-75       PIC X(02).
-               05  A01-76       PIC X(10).
-               05  A01-77       PIC 9(08).
-               05  A01-78       PIC X(02).
-               05  A01-79       PIC X(10).
-               05  A01-80       PIC 9(08).
-               05  A01-81       PIC X(02).
-               05  A01-82       PIC X(10).
-               05  A01-83       PIC 9(08).
-               05  A01-84       PIC X(02).
-               05  A01-85       PIC 9(01).
-               05  A01-86       PIC X(01).
-               05  A01-87       PIC X(01).
-               05  A01-88       PIC X(01).
-               05  A01-89       PIC S9(03)V99 COMP-3.
-               05  A01-90       PIC X(15).
-               05  A01-91       PIC S9(11)V99 COMP-3.
-               05  A01-92       PIC X(05).
-               05  A01-93       PIC 9(05).
-               05  FILLER       PIC X(13).
-               05  A01-94       PIC X(01).
-               05  A01-95       PIC X(30).
-               05  A01-96       PIC 9(04).
-               05  A01-97       PIC 9(10).
-               05  A01-98       PIC X(30).
-               05  A01-99       PIC 9(05).
-               05  A01-100      PIC X(20).
-               05  A01-101      PIC X(02).
-               05  A01-102      PIC S9(05) COMP-3.
-               05  A01-103      PIC 9(03) OCCURS 5.
-               05  A01-104      PIC 9(03).
-               05  A01-105      PIC 9(03).
-               05  A01-106      PIC 9(03).
-               05  A01-107      PIC 9(02).
-               05  A01-108      PIC 9(03).
-               05  A01-109      PIC X(01).
-               05  A01-110      PIC 9(01).
-               05  A01-111      PIC X(01).
-               05  A01-112      PIC 9(01).
-               05  A01-113      PIC X(01).
-               05  A01-114      PIC 9(02).
-               05  A01-115      PIC 9(01).
-               05  A01-116      PIC X(06).
-               05  A01-117      PIC 9(01).
-               05  A01-118      PIC X(01).
-               05  A01-119      PIC 9(01).
-               05  A01-120      PIC X(01).
-               05  A01-121      PIC 9(02) OCCURS 3.
-               05  A01-122      PIC S9(03)V99 COMP-3.
-               05  A01-123      PIC S9(01)V99 COMP-3 OCCURS 7.
-               05  A01-124      PIC 9(04) OCCURS 2.
-               05  A01-125      OCCURS 5.
-                   10  A01-126  PIC 9(03).
-                   10  A01-127  PIC X(15).
-               05  A01-128      PIC 9(03).
-               05  A01-129      PIC 9(02).
-               05  A01-130      PIC 9(02).
-               05  A01-131      OCCURS 2.
-                   10  A01-132  PIC X(07).
-                   10  A01-133  PIC 9(08).
-                   10  A01-134  PIC 9(03).
-               05  A01-135      PIC 9(01) OCCURS 10.
-               05  A01-136      PIC 9(01).
-               05  A01-137      PIC 9(05).
-               05  A01-138      PIC X(15).
-               05  A01-139      PIC 9(08).
-               05  A01-140      PIC X(01).
-               05  A01-141      PIC X(16).
-               05  A01-142      OCCURS 4.
-                   10  A01-143  PIC 9(03).
-                   10  A01-144  PIC 9(08).
-               05  EX1-145      PIC X(01).
-               05  EX1-146      PIC 9(04).
-               05  EX1-147      PIC S9(11) COMP-3.
-               05  A01-148      PIC 9(08).
-               05  A01-149      PIC X(02).
-               05  A01-150      PIC 9(03).
-               05  A01-151      PIC X(05).
-               05  A01-152      PIC 9(05).
-               05  A01-153      PIC 9(05).
-               05  A01-154      PIC 9(02).
-               05  A01-155      PIC 9(02).
-               05  A01-156      PIC 9(13).
-               05  A01-157      PIC 9(06).
-               05  A01-158      PIC 9(05).
-               05  A01-159      PIC 9(05).
-               05  A01-160      PIC S9(09)V99 COMP-3.
-               05  A01-161      PIC 9(02).
-               05  A01-162      PIC 9(03).
-               05  A01-163      PIC X(01).
-               05  A01-164      PIC 9(03).
-               05  A01-165      PIC 9(03).
-               05  A01-166      PIC 9(06).
-               05  A01-167      PIC 9(06).
-               05  A01-168      PIC 9(02).
-               05  A01-169      PIC X(01).
-               05  A01-170      PIC 9(01).
-               05  A01-171      PIC X(01).
-               05  A01-172      PIC 9(09).
-               05  A01-173      PIC 9(02).
-               05  A01-174      PIC 9(04).
-               05  A01-175      PIC X(01).
-               05  A01-176      PIC X(01).
-               05  A01-177      PIC 9(01).
-               05  A01-178      PIC 9(02).
-               05  A01-179      PIC 9(02).
-               05  A01-180      PIC 9(02).
-               05  A01-181      PIC 9(01).
-               05  A01-182      PIC X(01).
-               05  EX1-183      PIC 9(01).
-               05  A01-184      PIC X(02).
-               05  A01-185      PIC X(04).
-               05  A01-186      PIC X(15).
-               05  A01-187      PIC X(30).
-               05  A01-188      PIC X(25).
-               05  A01-189      PIC 9(06) OCCURS 4.
-               05  A01-190      PIC X(01).
-               05  A01-191      PIC 9(01).
-               05  A01-192      PIC X(123).
-
-       WORKING-STORAGE SECTION.
-       78  NUM-TIMES            VALUE 100.
-
-       77  FILE-STATUS          PIC X(2).
-       77  SYNC-TIME-1          PIC 9(8).
-       77  SYNC-TIME-2          PIC 9(8).
-       77  TIME-DIFF            PIC 9(6)V99.
-       77  BEGIN-SECS           PIC 9(6)V99.
-       77  END-SECS             PIC 9(6)V99.
-       77  BEGIN-TIME           PIC 9(8).
-       01  BEGIN-TIME-FIELDS    REDEFINES BEGIN-TIME.
-           03  BEGIN-HOURS      PIC 9(2).
-           03  BEGIN-MINUTES    PIC 9(2).
-           03  BEGIN-SECONDS    PIC 9(2).
-           03  BEGIN-HUNDRETHS  PIC 9(2).
-       77  END-TIME             PIC 9(8).
-       01  END-TIME-FIELDS      REDEFINES END-TIME.
-           03  END-HOURS        PIC 9(2).
-           03  END-MINUTES      PIC 9(2).
-           03  END-SECONDS      PIC 9(2).
-           03  END-HUNDRETHS    PIC 9(2).
-       77  TOTAL-TIME           PIC 9(7)V99 VALUE ZERO.
-       77  TIME-DISP            PIC Z,ZZZ,ZZ9.99.
-       77  IND                  PIC 9(9).
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY "NUM-TIMES:  " NUM-TIMES
-
-           PERFORM LOAD-FILE1-TEST.
-           PERFORM READ-FILE1-TEST.
-           PERFORM UPDATE-FILE1-TEST.
-           PERFORM DELETE-FILE1-TEST.
-
-           MOVE TOTAL-TIME TO TIME-DISP
-           DISPLAY "Total Time: " TIME-DISP
-
-           GOBACK
-           .
-
-       LOAD-FILE1-TEST.
-           INITIALIZE D-A01
-           OPEN OUTPUT FILE1.
-           PERFORM START-TIMER.
-           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > NUM-TIMES
-              MOVE IND TO key-FILE1
-              WRITE rec-FILE1
-           END-PERFORM.
-           PERFORM STOP-TIMER.
-           CLOSE FILE1.
-           ADD TIME-DIFF TO TOTAL-TIME.
-           MOVE TIME-DIFF TO TIME-DISP
-           DISPLAY "WRITE:      " TIME-DISP
-           .
-
-       READ-FILE1-TEST.
-           OPEN INPUT FILE1.
-           MOVE LOW-VALUE TO KEY-FILE1
-           START FILE1 KEY >= KEY-FILE1
-           PERFORM START-TIMER.
-           PERFORM NUM-TIMES TIMES
-              READ FILE1 NEXT RECORD
-               AT END
-                 EXIT PERFORM
-              END-READ
-           END-PERFORM.
-           PERFORM STOP-TIMER.
-           CLOSE FILE1.
-           adD TIME-DIFF to TOTAL-TIME.
-           ADD TIME-DIFF TO TOTAL-TIME.
-           MOVE TIME-DIFF TO TIME-DISP
-           DISPLAY "READ:       " TIME-DISP
-           .
-
-       UPDATE-FILE1-TEST.
-           OPEN I-O FILE1.
-           PERFORM START-TIMER.
-           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND IS > NUM-TIMES
-              MOVE IND TO key-FILE1
-              REWRITE rec-FILE1
-           END-PERFORM.
-           PERFORM STOP-TIMER.
-           CLOSE FILE1.
-
-           ADD TIME-DIFF TO TOTAL-TIME.
-           MOVE TIME-DIFF TO TIME-DISP
-           DISPLAY "REWRITE:    " TIME-DISP
-           .
-
-       DELETE-FILE1-TEST.
-           OPEN I-O FILE1.
-           PERFORM START-TIMER.
-           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND IS > NUM-TIMES
-              MOVE IND TO key-FILE1
-                DELETE FILE1 record
-           END-PERFORM.
-             PERFORM STOP-TIMER.
-           CLOSE FILE1.
-           ADD TIME-DIFF TO TOTAL-TIME.
-           MOVE TIME-DIFF TO TIME-DISP
-           DISPLAY "DELETE:     " TIME-DISP
-           .
-
-       START-TIMER.
-           ACCEPT SYNC-TIME-1 FROM TIME.
-           PERFORM WITH TEST AFTER UNTIL SYNC-TIME-1 NOT = SYNC-TIME-2
-               ACCEPT SYNC-TIME-2 FROM TIME
-           END-PERFORM.
-           ACCEPT BEGIN-TIME FROM TIME
-           .
-
-       STOP-TIMER.
-           ACCEPT END-TIME FROM TIME.
-           COMPUTE BEGIN-SECS = (BEGIN-HOURS * 3600) +
-               (BEGIN-MINUTES * 60) + (BEGIN-SECONDS) +
-               (BEGIN-HUNDRETHS / 100).
-           COMPUTE END-SECS = (END-HOURS * 3600) +
-               (END-MINUTES * 60) + (END-SECONDS) +
-               (END-HUNDRETHS / 100).
-           IF (END-SECS < BEGIN-SECS) THEN
-               ADD 86400 TO END-SECS
-           END-IF.
-           COMPUTE TIME-DIFF = END-SECS - BEGIN-SECS
-           .
+      * Copyright (c) 2023
+      * Users may freely modify and redistribute this program.
+      *
+      * Modification history:
+      *   - FILE1's SELECT clause and D-A01 record layout moved into
+      *     shared copybooks (FILE1SEL/FILE1REC) so the companion
+      *     FILE1 report/inquiry programs can use the same layout.
+      *   - LOAD-FILE1-TEST now checkpoints its position every
+      *     CKPT-INTERVAL records and restarts from the last
+      *     checkpoint instead of always reloading from record 1.
+      *   - Every FILE1 I-O now checks FILE-STATUS and logs any
+      *     non-zero status (other than end-of-file) to an I-O
+      *     error report instead of looping on past it silently.
+      *   - NUM-TIMES is now a runtime PARM/SYSIN value, defaulting
+      *     to 100 when neither is supplied.
+      *   - Added a data-quality exception sweep after the read test
+      *     that flags negative COMP-3 amounts and an out-of-range
+      *     A01-102 to a new exception register.
+      *   - Added a date validation sweep that checks every CCYYMMDD
+      *     field in D-A01 for a real calendar date and reports any
+      *     that aren't to a new exception register.
+      *   - Now takes a run mode and a record count through LINKAGE
+      *     so P1 can drive a single test (LOAD/READ/UPDATE/DELETE)
+      *     or all of them; standalone PARM/SYSIN sourcing of
+      *     NUM-TIMES is kept as the fallback when no count is
+      *     passed in.
+      *   - Each test's elapsed time is now appended to a permanent
+      *     performance log (PERFLOG) in addition to the DISPLAY.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  b.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY FILE1SEL.
+
+           SELECT CKPT1-FILE ASSIGN TO "CKPT1"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS FILE-STATUS.
+
+           SELECT ERR-RPT-FILE ASSIGN TO "FILE1ERR"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARM-IN-FILE ASSIGN TO "SYSIN"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS FILE-STATUS.
+
+           SELECT DQX-FILE ASSIGN TO "FILE1DQX"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DTX-FILE ASSIGN TO "FILE1DTX"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PERF-LOG-FILE ASSIGN TO "PERFLOG"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE1.
+           COPY FILE1REC.
+
+       FD  CKPT1-FILE.
+       01  CKPT1-REC                PIC 9(09).
+
+       FD  ERR-RPT-FILE.
+       01  ERR-RPT-REC               PIC X(55).
+
+       FD  PERF-LOG-FILE.
+       01  PERF-LOG-REC              PIC X(60).
+
+       FD  PARM-IN-FILE.
+       01  PARM-IN-REC               PIC X(80).
+
+       FD  DQX-FILE.
+       01  DQX-REC                   PIC X(55).
+
+       FD  DTX-FILE.
+       01  DTX-REC                   PIC X(55).
+
+       WORKING-STORAGE SECTION.
+       77  NUM-TIMES            PIC 9(09) VALUE 100.
+       77  PARM-TEXT            PIC X(09).
+
+       77  FILE-STATUS          PIC X(2).
+
+      * --- FILE1 I-O status checking ---------------------------------
+       77  IO-ERROR-COUNT        PIC 9(07) VALUE ZERO.
+       77  IO-OPERATION-NAME     PIC X(07).
+
+       01  ERR-RPT-LINE.
+           05  ERL-OPERATION     PIC X(07).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  ERL-KEY           PIC 9(09).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  ERL-STATUS        PIC X(02).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  ERL-TEXT          PIC X(31).
+       77  SYNC-TIME-1          PIC 9(8).
+       77  SYNC-TIME-2          PIC 9(8).
+       77  TIME-DIFF            PIC 9(6)V99.
+       77  BEGIN-SECS           PIC 9(6)V99.
+       77  END-SECS             PIC 9(6)V99.
+       01  BEGIN-TIME           PIC 9(8).
+       01  BEGIN-TIME-FIELDS    REDEFINES BEGIN-TIME.
+           03  BEGIN-HOURS      PIC 9(2).
+           03  BEGIN-MINUTES    PIC 9(2).
+           03  BEGIN-SECONDS    PIC 9(2).
+           03  BEGIN-HUNDRETHS  PIC 9(2).
+       01  END-TIME             PIC 9(8).
+       01  END-TIME-FIELDS      REDEFINES END-TIME.
+           03  END-HOURS        PIC 9(2).
+           03  END-MINUTES      PIC 9(2).
+           03  END-SECONDS      PIC 9(2).
+           03  END-HUNDRETHS    PIC 9(2).
+       77  TOTAL-TIME           PIC 9(7)V99 VALUE ZERO.
+       77  TIME-DISP            PIC Z,ZZZ,ZZ9.99.
+       77  IND                  PIC 9(9).
+
+      * --- LOAD-FILE1-TEST restart/checkpoint ----------------------
+       77  LOAD-START-KEY        PIC 9(09).
+       77  CKPT-FOUND-SW         PIC X(01).
+       77  CKPT-INTERVAL         PIC 9(05) VALUE 1000.
+       77  CKPT-QUOTIENT         PIC 9(09).
+       77  CKPT-REMAINDER        PIC 9(09).
+
+      * --- data-quality exception sweep ------------------------------
+       77  DQX-EOF-SW             PIC X(01).
+           88  DQX-AT-EOF              VALUE "Y".
+       77  DQ-EXCEPTION-COUNT     PIC 9(07) VALUE ZERO.
+       77  DQ-REASON-CODE         PIC X(02).
+
+       01  DQX-LINE.
+           05  DQX-KEY            PIC 9(09).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DQX-REASON         PIC X(02).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DQX-TEXT           PIC X(38).
+
+      * --- date validation sweep ---------------------------------
+       77  DTX-EOF-SW              PIC X(01).
+           88  DTX-AT-EOF              VALUE "Y".
+       77  DT-EXCEPTION-COUNT      PIC 9(07) VALUE ZERO.
+       77  DATE-CHECK-FIELD-ID     PIC X(07).
+
+       01  DATE-CHECK-VALUE        PIC 9(08).
+       01  DATE-CHECK-FIELDS REDEFINES DATE-CHECK-VALUE.
+           05  DATE-CHECK-CCYY     PIC 9(04).
+           05  DATE-CHECK-MM       PIC 9(02).
+           05  DATE-CHECK-DD       PIC 9(02).
+
+       77  DATE-VALID-SW           PIC X(01).
+           88  DATE-IS-VALID           VALUE "Y".
+           88  DATE-IS-INVALID         VALUE "N".
+       77  DATE-CHECK-MAX-DAY       PIC 9(02).
+       77  LEAP-QUOTIENT            PIC 9(07).
+       77  LEAP-REMAINDER-4         PIC 9(07).
+       77  LEAP-REMAINDER-100       PIC 9(07).
+       77  LEAP-REMAINDER-400       PIC 9(07).
+
+       01  DTX-LINE.
+           05  DTX-KEY            PIC 9(09).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DTX-FIELD          PIC X(07).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DTX-VALUE          PIC 9(08).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DTX-TEXT           PIC X(22).
+
+      * --- run mode (which tests to drive) ---------------------------
+       77  RUN-MODE               PIC X(06) VALUE "ALL".
+
+      * --- performance log ---------------------------------------
+       77  PERF-OP-NAME            PIC X(07).
+
+       01  PERF-LOG-LINE.
+           05  PLL-OPERATION        PIC X(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  PLL-NUM-TIMES        PIC 9(09).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  PLL-ELAPSED          PIC Z,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  PLL-RUN-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  PLL-RUN-TIME         PIC 9(08).
+
+       LINKAGE SECTION.
+       01  LK-RUN-MODE             PIC X(06).
+       01  LK-NUM-TIMES            PIC 9(09).
+
+      * ------------------------------------------------------------
+      * Standalone entry point -- takes no parameters, so this stays
+      * buildable as a freestanding executable for direct JCL/command
+      * -line use, sourcing NUM-TIMES from PARM/SYSIN as before.  P1
+      * drives the same logic through the B-PARMS entry point below
+      * instead, passing its run mode and record count through
+      * LINKAGE.
+      * ------------------------------------------------------------
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM GET-NUM-TIMES-PARM
+           MOVE "ALL" TO RUN-MODE
+           PERFORM RUN-FILE1-TESTS
+           GOBACK
+           .
+
+       ENTRY "B-PARMS" USING LK-RUN-MODE LK-NUM-TIMES.
+           IF LK-NUM-TIMES > 0
+               MOVE LK-NUM-TIMES TO NUM-TIMES
+           ELSE
+               PERFORM GET-NUM-TIMES-PARM
+           END-IF
+           IF LK-RUN-MODE = SPACES
+               MOVE "ALL" TO RUN-MODE
+           ELSE
+               MOVE LK-RUN-MODE TO RUN-MODE
+           END-IF
+           PERFORM RUN-FILE1-TESTS
+           GOBACK
+           .
+
+      * ------------------------------------------------------------
+      * Shared by both entry points once RUN-MODE/NUM-TIMES are set:
+      * drives whichever of the four FILE1 tests RUN-MODE calls for
+      * and reports the I-O error count and total elapsed time.
+      * ------------------------------------------------------------
+       RUN-FILE1-TESTS.
+           DISPLAY "RUN-MODE:   " RUN-MODE
+           DISPLAY "NUM-TIMES:  " NUM-TIMES
+           OPEN OUTPUT ERR-RPT-FILE
+
+           IF RUN-MODE = "LOAD" OR RUN-MODE = "ALL"
+               PERFORM LOAD-FILE1-TEST
+           END-IF
+           IF RUN-MODE = "READ" OR RUN-MODE = "ALL"
+               PERFORM READ-FILE1-TEST
+               PERFORM DQ-EXCEPTION-SWEEP
+               PERFORM DATE-VALIDATION-SWEEP
+           END-IF
+           IF RUN-MODE = "UPDATE" OR RUN-MODE = "ALL"
+               PERFORM UPDATE-FILE1-TEST
+           END-IF
+           IF RUN-MODE = "DELETE" OR RUN-MODE = "ALL"
+               PERFORM DELETE-FILE1-TEST
+           END-IF
+
+           CLOSE ERR-RPT-FILE
+           DISPLAY "I-O ERRORS: " IO-ERROR-COUNT
+
+           MOVE TOTAL-TIME TO TIME-DISP
+           DISPLAY "Total Time: " TIME-DISP
+           .
+
+      * ------------------------------------------------------------
+      * NUM-TIMES comes in as the first PARM/argument; SYSIN is the
+      * fallback when no command-line argument was passed.  With
+      * neither present NUM-TIMES keeps its compiled-in default.
+      * This is only reached when the caller didn't pass a count of
+      * its own through LK-NUM-TIMES.
+      * ------------------------------------------------------------
+       GET-NUM-TIMES-PARM.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT PARM-TEXT FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   PERFORM GET-NUM-TIMES-SYSIN
+               NOT ON EXCEPTION
+                   IF FUNCTION TRIM(PARM-TEXT) IS NUMERIC
+                       MOVE FUNCTION TRIM(PARM-TEXT) TO NUM-TIMES
+                   END-IF
+           END-ACCEPT
+           .
+
+       GET-NUM-TIMES-SYSIN.
+           OPEN INPUT PARM-IN-FILE
+           IF FILE-STATUS = "00"
+               READ PARM-IN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(PARM-IN-REC(1:9)) IS NUMERIC
+                           MOVE FUNCTION TRIM(PARM-IN-REC(1:9))
+                               TO NUM-TIMES
+                       END-IF
+               END-READ
+               CLOSE PARM-IN-FILE
+           END-IF
+           .
+
+       LOAD-FILE1-TEST.
+           INITIALIZE D-A01
+           PERFORM DETERMINE-LOAD-RESTART
+           PERFORM START-TIMER.
+           PERFORM VARYING IND FROM LOAD-START-KEY BY 1
+                   UNTIL IND > NUM-TIMES
+              MOVE IND TO key-FILE1
+              WRITE rec-FILE1
+              MOVE "WRITE" TO IO-OPERATION-NAME
+      * On a restart, keys between the last checkpoint and the actual
+      * crash point were already written the first time through; a
+      * "22" here just means the replay caught up to one of those,
+      * not a real I-O error, so it's not sent to CHECK-FILE1-STATUS.
+              IF FILE-STATUS NOT = "22"
+                  PERFORM CHECK-FILE1-STATUS
+              END-IF
+              DIVIDE IND BY CKPT-INTERVAL
+                  GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER
+              IF CKPT-REMAINDER = 0
+                  PERFORM WRITE-LOAD-CHECKPOINT
+              END-IF
+           END-PERFORM.
+           PERFORM STOP-TIMER.
+           CLOSE FILE1.
+      * If the checkpoint was already at or past this run's NUM-TIMES,
+      * the loop above never ran -- there's nothing new to call
+      * complete, and clearing the checkpoint here would make a
+      * subsequent full-size restart reopen FILE1 OUTPUT and wipe out
+      * everything a prior, larger run already loaded.
+           IF LOAD-START-KEY <= NUM-TIMES
+               PERFORM CLEAR-LOAD-CHECKPOINT
+           END-IF.
+           ADD TIME-DIFF TO TOTAL-TIME.
+           MOVE TIME-DIFF TO TIME-DISP
+           DISPLAY "WRITE:      " TIME-DISP
+           MOVE "LOAD   " TO PERF-OP-NAME
+           PERFORM APPEND-PERF-LOG
+           .
+
+      * ------------------------------------------------------------
+      * Restarts the load at the key following the last checkpoint,
+      * if one was left behind by a prior run that didn't finish.
+      * With no checkpoint on file the load starts over at key 1
+      * against a freshly opened (OUTPUT) FILE1, same as before.
+      * ------------------------------------------------------------
+       DETERMINE-LOAD-RESTART.
+           MOVE 1 TO LOAD-START-KEY
+           MOVE "N" TO CKPT-FOUND-SW
+           OPEN INPUT CKPT1-FILE
+           IF FILE-STATUS = "00"
+               READ CKPT1-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO CKPT-FOUND-SW
+               END-READ
+               CLOSE CKPT1-FILE
+           END-IF
+           IF CKPT-FOUND-SW = "Y"
+               COMPUTE LOAD-START-KEY = CKPT1-REC + 1
+               DISPLAY "RESTARTING LOAD AT KEY: " LOAD-START-KEY
+               OPEN I-O FILE1
+           ELSE
+               OPEN OUTPUT FILE1
+           END-IF
+           MOVE "OPEN" TO IO-OPERATION-NAME
+           PERFORM CHECK-FILE1-STATUS
+           .
+
+       WRITE-LOAD-CHECKPOINT.
+           MOVE KEY-FILE1 TO CKPT1-REC
+           OPEN OUTPUT CKPT1-FILE
+           WRITE CKPT1-REC
+           CLOSE CKPT1-FILE
+           .
+
+       CLEAR-LOAD-CHECKPOINT.
+           OPEN OUTPUT CKPT1-FILE
+           CLOSE CKPT1-FILE
+           .
+
+      * ------------------------------------------------------------
+      * Logs any FILE1 status other than "00" (success) or "10"
+      * (end-of-file on a sequential READ, which callers already
+      * handle on their own) to the I-O error report.
+      * ------------------------------------------------------------
+       CHECK-FILE1-STATUS.
+           IF FILE-STATUS NOT = "00" AND FILE-STATUS NOT = "10"
+               ADD 1 TO IO-ERROR-COUNT
+               MOVE IO-OPERATION-NAME TO ERL-OPERATION
+               MOVE KEY-FILE1         TO ERL-KEY
+               MOVE FILE-STATUS       TO ERL-STATUS
+               PERFORM SET-STATUS-TEXT
+               WRITE ERR-RPT-REC FROM ERR-RPT-LINE
+           END-IF
+           .
+
+       SET-STATUS-TEXT.
+           EVALUATE FILE-STATUS
+               WHEN "21"
+                   MOVE "SEQUENCE ERROR" TO ERL-TEXT
+               WHEN "22"
+                   MOVE "DUPLICATE KEY" TO ERL-TEXT
+               WHEN "23"
+                   MOVE "RECORD NOT FOUND" TO ERL-TEXT
+               WHEN "24"
+                   MOVE "BOUNDARY VIOLATION" TO ERL-TEXT
+               WHEN "30" THRU "39"
+                   MOVE "PERMANENT I-O ERROR" TO ERL-TEXT
+               WHEN "41"
+                   MOVE "FILE ALREADY OPEN" TO ERL-TEXT
+               WHEN "42"
+                   MOVE "FILE NOT OPEN" TO ERL-TEXT
+               WHEN "43"
+                   MOVE "NO CURRENT RECORD" TO ERL-TEXT
+               WHEN "44"
+                   MOVE "RECORD LENGTH ERROR" TO ERL-TEXT
+               WHEN "46"
+                   MOVE "READ AFTER END" TO ERL-TEXT
+               WHEN "47"
+                   MOVE "READ ON CLOSED FILE" TO ERL-TEXT
+               WHEN "48"
+                   MOVE "WRITE ON CLOSED FILE" TO ERL-TEXT
+               WHEN "49"
+                   MOVE "DELETE/REWRITE ON CLOSED FILE" TO ERL-TEXT
+               WHEN OTHER
+                   MOVE "UNKNOWN FILE STATUS" TO ERL-TEXT
+           END-EVALUATE
+           .
+
+       READ-FILE1-TEST.
+           OPEN INPUT FILE1.
+           MOVE "OPEN" TO IO-OPERATION-NAME
+           PERFORM CHECK-FILE1-STATUS
+           MOVE LOW-VALUE TO KEY-FILE1
+           START FILE1 KEY >= KEY-FILE1
+           PERFORM START-TIMER.
+           PERFORM NUM-TIMES TIMES
+              READ FILE1 NEXT RECORD
+               AT END
+                 EXIT PERFORM
+              END-READ
+              MOVE "READ" TO IO-OPERATION-NAME
+              PERFORM CHECK-FILE1-STATUS
+           END-PERFORM.
+           PERFORM STOP-TIMER.
+           CLOSE FILE1.
+           adD TIME-DIFF to TOTAL-TIME.
+           ADD TIME-DIFF TO TOTAL-TIME.
+           MOVE TIME-DIFF TO TIME-DISP
+           DISPLAY "READ:       " TIME-DISP
+           MOVE "READ   " TO PERF-OP-NAME
+           PERFORM APPEND-PERF-LOG
+           .
+
+      * ------------------------------------------------------------
+      * Reads FILE1 end to end looking for COMP-3 amounts, including
+      * A01-102, that have no business being negative, writing each
+      * offending record to the data-quality exception register with
+      * a reason code.
+      * ------------------------------------------------------------
+       DQ-EXCEPTION-SWEEP.
+           OPEN INPUT FILE1
+           MOVE "OPEN" TO IO-OPERATION-NAME
+           PERFORM CHECK-FILE1-STATUS
+           OPEN OUTPUT DQX-FILE
+           MOVE LOW-VALUE TO KEY-FILE1
+           START FILE1 KEY >= KEY-FILE1
+           MOVE "N" TO DQX-EOF-SW
+           PERFORM UNTIL DQX-AT-EOF
+               READ FILE1 NEXT RECORD
+                   AT END
+                       MOVE "Y" TO DQX-EOF-SW
+                   NOT AT END
+                       PERFORM DQ-EDIT-RECORD
+               END-READ
+               MOVE "READ" TO IO-OPERATION-NAME
+               PERFORM CHECK-FILE1-STATUS
+           END-PERFORM
+           CLOSE FILE1
+           CLOSE DQX-FILE
+           DISPLAY "DQ EXCEPTIONS: " DQ-EXCEPTION-COUNT
+           .
+
+       DQ-EDIT-RECORD.
+           IF A01-89 < 0
+               MOVE "01" TO DQ-REASON-CODE
+               PERFORM WRITE-DQ-EXCEPTION
+           END-IF
+           IF A01-91 < 0
+               MOVE "02" TO DQ-REASON-CODE
+               PERFORM WRITE-DQ-EXCEPTION
+           END-IF
+           IF A01-122 < 0
+               MOVE "03" TO DQ-REASON-CODE
+               PERFORM WRITE-DQ-EXCEPTION
+           END-IF
+           IF A01-160 < 0
+               MOVE "04" TO DQ-REASON-CODE
+               PERFORM WRITE-DQ-EXCEPTION
+           END-IF
+           IF A01-102 < 0
+               MOVE "05" TO DQ-REASON-CODE
+               PERFORM WRITE-DQ-EXCEPTION
+           END-IF
+           .
+
+       WRITE-DQ-EXCEPTION.
+           ADD 1 TO DQ-EXCEPTION-COUNT
+           MOVE KEY-FILE1      TO DQX-KEY
+           MOVE DQ-REASON-CODE TO DQX-REASON
+           EVALUATE DQ-REASON-CODE
+               WHEN "01"
+                   MOVE "A01-89 NEGATIVE" TO DQX-TEXT
+               WHEN "02"
+                   MOVE "A01-91 NEGATIVE" TO DQX-TEXT
+               WHEN "03"
+                   MOVE "A01-122 NEGATIVE" TO DQX-TEXT
+               WHEN "04"
+                   MOVE "A01-160 NEGATIVE" TO DQX-TEXT
+               WHEN "05"
+                   MOVE "A01-102 NEGATIVE" TO DQX-TEXT
+               WHEN OTHER
+                   MOVE "UNKNOWN REASON" TO DQX-TEXT
+           END-EVALUATE
+           WRITE DQX-REC FROM DQX-LINE
+           .
+
+      * ------------------------------------------------------------
+      * Reads FILE1 end to end checking every CCYYMMDD-shaped field
+      * for a real calendar date (month 1-12, day within the month,
+      * including leap years, and a century-sane year), writing each
+      * offending field to the date-exception register.
+      * ------------------------------------------------------------
+       DATE-VALIDATION-SWEEP.
+           OPEN INPUT FILE1
+           MOVE "OPEN" TO IO-OPERATION-NAME
+           PERFORM CHECK-FILE1-STATUS
+           OPEN OUTPUT DTX-FILE
+           MOVE LOW-VALUE TO KEY-FILE1
+           START FILE1 KEY >= KEY-FILE1
+           MOVE "N" TO DTX-EOF-SW
+           PERFORM UNTIL DTX-AT-EOF
+               READ FILE1 NEXT RECORD
+                   AT END
+                       MOVE "Y" TO DTX-EOF-SW
+                   NOT AT END
+                       PERFORM CHECK-ALL-DATE-FIELDS
+               END-READ
+               MOVE "READ" TO IO-OPERATION-NAME
+               PERFORM CHECK-FILE1-STATUS
+           END-PERFORM
+           CLOSE FILE1
+           CLOSE DTX-FILE
+           DISPLAY "DATE EXCEPTIONS: " DT-EXCEPTION-COUNT
+           .
+
+       CHECK-ALL-DATE-FIELDS.
+           MOVE "A01-36 " TO DATE-CHECK-FIELD-ID
+           MOVE A01-36    TO DATE-CHECK-VALUE
+           PERFORM VALIDATE-DATE-FIELD
+
+           MOVE "A01-45 " TO DATE-CHECK-FIELD-ID
+           MOVE A01-45    TO DATE-CHECK-VALUE
+           PERFORM VALIDATE-DATE-FIELD
+
+           MOVE "A01-46 " TO DATE-CHECK-FIELD-ID
+           MOVE A01-46    TO DATE-CHECK-VALUE
+           PERFORM VALIDATE-DATE-FIELD
+
+           MOVE "A01-68 " TO DATE-CHECK-FIELD-ID
+           MOVE A01-68    TO DATE-CHECK-VALUE
+           PERFORM VALIDATE-DATE-FIELD
+
+           MOVE "A01-71 " TO DATE-CHECK-FIELD-ID
+           MOVE A01-71    TO DATE-CHECK-VALUE
+           PERFORM VALIDATE-DATE-FIELD
+
+           MOVE "A01-74 " TO DATE-CHECK-FIELD-ID
+           MOVE A01-74    TO DATE-CHECK-VALUE
+           PERFORM VALIDATE-DATE-FIELD
+
+           MOVE "A01-77 " TO DATE-CHECK-FIELD-ID
+           MOVE A01-77    TO DATE-CHECK-VALUE
+           PERFORM VALIDATE-DATE-FIELD
+
+           MOVE "A01-80 " TO DATE-CHECK-FIELD-ID
+           MOVE A01-80    TO DATE-CHECK-VALUE
+           PERFORM VALIDATE-DATE-FIELD
+
+           MOVE "A01-83 " TO DATE-CHECK-FIELD-ID
+           MOVE A01-83    TO DATE-CHECK-VALUE
+           PERFORM VALIDATE-DATE-FIELD
+
+           MOVE "A01-139" TO DATE-CHECK-FIELD-ID
+           MOVE A01-139   TO DATE-CHECK-VALUE
+           PERFORM VALIDATE-DATE-FIELD
+
+           MOVE "A01-148" TO DATE-CHECK-FIELD-ID
+           MOVE A01-148   TO DATE-CHECK-VALUE
+           PERFORM VALIDATE-DATE-FIELD
+           .
+
+       VALIDATE-DATE-FIELD.
+      * An all-zero CCYYMMDD is this layout's "not applicable" value
+      * for a date field that doesn't apply to a given record -- not
+      * a bad date, so it's skipped without going through the
+      * calendar checks below.
+           IF DATE-CHECK-VALUE NOT = 0
+               MOVE "Y" TO DATE-VALID-SW
+               IF DATE-CHECK-CCYY < 1900 OR DATE-CHECK-CCYY > 2099
+                   MOVE "N" TO DATE-VALID-SW
+               END-IF
+               IF DATE-IS-VALID
+                   IF DATE-CHECK-MM < 1 OR DATE-CHECK-MM > 12
+                       MOVE "N" TO DATE-VALID-SW
+                   END-IF
+               END-IF
+               IF DATE-IS-VALID
+                   PERFORM SET-MAX-DAY-FOR-MONTH
+                   IF DATE-CHECK-DD < 1
+                           OR DATE-CHECK-DD > DATE-CHECK-MAX-DAY
+                       MOVE "N" TO DATE-VALID-SW
+                   END-IF
+               END-IF
+               IF DATE-IS-INVALID
+                   PERFORM WRITE-DATE-EXCEPTION
+               END-IF
+           END-IF
+           .
+
+       SET-MAX-DAY-FOR-MONTH.
+           EVALUATE DATE-CHECK-MM
+               WHEN 1  MOVE 31 TO DATE-CHECK-MAX-DAY
+               WHEN 2  PERFORM SET-FEBRUARY-MAX-DAY
+               WHEN 3  MOVE 31 TO DATE-CHECK-MAX-DAY
+               WHEN 4  MOVE 30 TO DATE-CHECK-MAX-DAY
+               WHEN 5  MOVE 31 TO DATE-CHECK-MAX-DAY
+               WHEN 6  MOVE 30 TO DATE-CHECK-MAX-DAY
+               WHEN 7  MOVE 31 TO DATE-CHECK-MAX-DAY
+               WHEN 8  MOVE 31 TO DATE-CHECK-MAX-DAY
+               WHEN 9  MOVE 30 TO DATE-CHECK-MAX-DAY
+               WHEN 10 MOVE 31 TO DATE-CHECK-MAX-DAY
+               WHEN 11 MOVE 30 TO DATE-CHECK-MAX-DAY
+               WHEN 12 MOVE 31 TO DATE-CHECK-MAX-DAY
+               WHEN OTHER MOVE 31 TO DATE-CHECK-MAX-DAY
+           END-EVALUATE
+           .
+
+       SET-FEBRUARY-MAX-DAY.
+           DIVIDE DATE-CHECK-CCYY BY 4
+               GIVING LEAP-QUOTIENT REMAINDER LEAP-REMAINDER-4
+           DIVIDE DATE-CHECK-CCYY BY 100
+               GIVING LEAP-QUOTIENT REMAINDER LEAP-REMAINDER-100
+           DIVIDE DATE-CHECK-CCYY BY 400
+               GIVING LEAP-QUOTIENT REMAINDER LEAP-REMAINDER-400
+           MOVE 28 TO DATE-CHECK-MAX-DAY
+           IF LEAP-REMAINDER-4 = 0
+                   AND (LEAP-REMAINDER-100 NOT = 0
+                        OR LEAP-REMAINDER-400 = 0)
+               MOVE 29 TO DATE-CHECK-MAX-DAY
+           END-IF
+           .
+
+       WRITE-DATE-EXCEPTION.
+           ADD 1 TO DT-EXCEPTION-COUNT
+           MOVE KEY-FILE1          TO DTX-KEY
+           MOVE DATE-CHECK-FIELD-ID TO DTX-FIELD
+           MOVE DATE-CHECK-VALUE   TO DTX-VALUE
+           MOVE "INVALID CALENDAR DATE" TO DTX-TEXT
+           WRITE DTX-REC FROM DTX-LINE
+           .
+
+       UPDATE-FILE1-TEST.
+           OPEN I-O FILE1.
+           MOVE "OPEN" TO IO-OPERATION-NAME
+           PERFORM CHECK-FILE1-STATUS
+           PERFORM START-TIMER.
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND IS > NUM-TIMES
+              MOVE IND TO key-FILE1
+              REWRITE rec-FILE1
+              MOVE "REWRITE" TO IO-OPERATION-NAME
+              PERFORM CHECK-FILE1-STATUS
+           END-PERFORM.
+           PERFORM STOP-TIMER.
+           CLOSE FILE1.
+
+           ADD TIME-DIFF TO TOTAL-TIME.
+           MOVE TIME-DIFF TO TIME-DISP
+           DISPLAY "REWRITE:    " TIME-DISP
+           MOVE "REWRITE" TO PERF-OP-NAME
+           PERFORM APPEND-PERF-LOG
+           .
+
+       DELETE-FILE1-TEST.
+           OPEN I-O FILE1.
+           MOVE "OPEN" TO IO-OPERATION-NAME
+           PERFORM CHECK-FILE1-STATUS
+           PERFORM START-TIMER.
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND IS > NUM-TIMES
+              MOVE IND TO key-FILE1
+                DELETE FILE1 record
+              MOVE "DELETE" TO IO-OPERATION-NAME
+              PERFORM CHECK-FILE1-STATUS
+           END-PERFORM.
+             PERFORM STOP-TIMER.
+           CLOSE FILE1.
+           ADD TIME-DIFF TO TOTAL-TIME.
+           MOVE TIME-DIFF TO TIME-DISP
+           DISPLAY "DELETE:     " TIME-DISP
+           MOVE "DELETE " TO PERF-OP-NAME
+           PERFORM APPEND-PERF-LOG
+           .
+
+      * ------------------------------------------------------------
+      * Appends one line to the permanent performance log for the
+      * operation just timed.  OPEN EXTEND fails with a non-zero
+      * FILE-STATUS the first time the log doesn't exist yet, so
+      * that case falls back to OPEN OUTPUT to create it.
+      * ------------------------------------------------------------
+       APPEND-PERF-LOG.
+           MOVE PERF-OP-NAME TO PLL-OPERATION
+           MOVE NUM-TIMES    TO PLL-NUM-TIMES
+           MOVE TIME-DIFF    TO PLL-ELAPSED
+           ACCEPT PLL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT PLL-RUN-TIME FROM TIME
+           OPEN EXTEND PERF-LOG-FILE
+           IF FILE-STATUS NOT = "00"
+               OPEN OUTPUT PERF-LOG-FILE
+           END-IF
+           WRITE PERF-LOG-REC FROM PERF-LOG-LINE
+           CLOSE PERF-LOG-FILE
+           .
+
+       START-TIMER.
+           ACCEPT SYNC-TIME-1 FROM TIME.
+           PERFORM WITH TEST AFTER UNTIL SYNC-TIME-1 NOT = SYNC-TIME-2
+               ACCEPT SYNC-TIME-2 FROM TIME
+           END-PERFORM.
+           ACCEPT BEGIN-TIME FROM TIME
+           .
+
+       STOP-TIMER.
+           ACCEPT END-TIME FROM TIME.
+           COMPUTE BEGIN-SECS = (BEGIN-HOURS * 3600) +
+               (BEGIN-MINUTES * 60) + (BEGIN-SECONDS) +
+               (BEGIN-HUNDRETHS / 100).
+           COMPUTE END-SECS = (END-HOURS * 3600) +
+               (END-MINUTES * 60) + (END-SECONDS) +
+               (END-HUNDRETHS / 100).
+           IF (END-SECS < BEGIN-SECS) THEN
+               ADD 86400 TO END-SECS
+           END-IF.
+           COMPUTE TIME-DIFF = END-SECS - BEGIN-SECS
+           .
