@@ -0,0 +1,189 @@
+      * Copyright (c) 2023
+      * Users may freely modify and redistribute this program.
+      *
+      * FILE1 alternate-key inquiry -- takes a key type ("4" or "7",
+      * selecting ALTERNATE RECORD KEY A01-4 or A01-7) and a search
+      * value as PARM/SYSIN input, and lists every FILE1 record that
+      * matches, including duplicates.  Program "b" only ever reads
+      * FILE1 by the primary KEY-FILE1 -- the alternate indexes are
+      * built into the file but nothing ever queries by them.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  R3.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY FILE1SEL.
+
+           SELECT RPT3-FILE ASSIGN TO "FILE1INQ"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARM-IN-FILE ASSIGN TO "SYSIN"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE1.
+           COPY FILE1REC.
+
+       FD  RPT3-FILE.
+       01  RPT3-REC                  PIC X(91).
+
+       FD  PARM-IN-FILE.
+       01  PARM-IN-REC               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FILE-STATUS          PIC X(02).
+       77  INQ-KEY-TYPE         PIC X(01).
+       77  INQ-SEARCH-VALUE     PIC X(50).
+       77  INQ-EOF-SW           PIC X(01).
+           88  INQ-AT-EOF           VALUE "Y".
+       77  INQ-MATCH-COUNT      PIC 9(07) VALUE ZERO.
+
+       01  RPT3-DETAIL-LINE.
+           05  RPT3-KEY          PIC 9(09).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT3-NAME         PIC X(10).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT3-ALT-4        PIC X(50).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT3-ALT-7        PIC X(16).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM GET-INQUIRY-PARMS
+           OPEN INPUT FILE1
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "R3: FILE1 OPEN FAILED, STATUS=" FILE-STATUS
+               GOBACK
+           END-IF
+           OPEN OUTPUT RPT3-FILE
+
+           EVALUATE INQ-KEY-TYPE
+               WHEN "4"
+                   PERFORM LOOKUP-BY-ALT-KEY1
+               WHEN "7"
+                   PERFORM LOOKUP-BY-ALT-KEY2
+               WHEN OTHER
+                   DISPLAY "INVALID KEY TYPE: " INQ-KEY-TYPE
+           END-EVALUATE
+
+           CLOSE FILE1
+           CLOSE RPT3-FILE
+           DISPLAY "MATCHES FOUND: " INQ-MATCH-COUNT
+           GOBACK
+           .
+
+      * ------------------------------------------------------------
+      * Key type ("4"/"7") comes in as the first PARM/argument, the
+      * search value as the second; SYSIN is the fallback for either
+      * one when no command-line argument was passed -- card columns
+      * 1 and 2-51 respectively.
+      * ------------------------------------------------------------
+       GET-INQUIRY-PARMS.
+           MOVE SPACE TO INQ-KEY-TYPE
+           MOVE SPACES TO INQ-SEARCH-VALUE
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT INQ-KEY-TYPE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   PERFORM GET-INQUIRY-PARMS-SYSIN
+           END-ACCEPT
+           IF INQ-KEY-TYPE NOT = SPACE
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT INQ-SEARCH-VALUE FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       PERFORM GET-INQ-VALUE-SYSIN
+               END-ACCEPT
+           END-IF
+           .
+
+      * ------------------------------------------------------------
+      * Reached only when argument 1 (key type) was supplied but
+      * argument 2 (search value) was not; argument position 1 is
+      * already claimed by the key type, so only the search value --
+      * card columns 2-51, same layout GET-INQUIRY-PARMS-SYSIN uses --
+      * is pulled from SYSIN here.
+      * ------------------------------------------------------------
+       GET-INQ-VALUE-SYSIN.
+           OPEN INPUT PARM-IN-FILE
+           IF FILE-STATUS = "00"
+               READ PARM-IN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-IN-REC(2:50) TO INQ-SEARCH-VALUE
+               END-READ
+               CLOSE PARM-IN-FILE
+           END-IF
+           .
+
+       GET-INQUIRY-PARMS-SYSIN.
+           OPEN INPUT PARM-IN-FILE
+           IF FILE-STATUS = "00"
+               READ PARM-IN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-IN-REC(1:1)    TO INQ-KEY-TYPE
+                       MOVE PARM-IN-REC(2:50)   TO INQ-SEARCH-VALUE
+               END-READ
+               CLOSE PARM-IN-FILE
+           END-IF
+           .
+
+       LOOKUP-BY-ALT-KEY1.
+           MOVE INQ-SEARCH-VALUE TO A01-4
+           START FILE1 KEY IS = A01-4
+               INVALID KEY
+                   DISPLAY "NO MATCH FOR A01-4: " INQ-SEARCH-VALUE
+                   MOVE "Y" TO INQ-EOF-SW
+               NOT INVALID KEY
+                   MOVE "N" TO INQ-EOF-SW
+           END-START
+           PERFORM UNTIL INQ-AT-EOF
+               READ FILE1 NEXT RECORD
+                   AT END
+                       MOVE "Y" TO INQ-EOF-SW
+                   NOT AT END
+                       IF A01-4 = INQ-SEARCH-VALUE
+                           PERFORM PRINT-INQUIRY-MATCH
+                       ELSE
+                           MOVE "Y" TO INQ-EOF-SW
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+       LOOKUP-BY-ALT-KEY2.
+           MOVE INQ-SEARCH-VALUE(1:16) TO A01-7
+           START FILE1 KEY IS = A01-7
+               INVALID KEY
+                   DISPLAY "NO MATCH FOR A01-7: " INQ-SEARCH-VALUE
+                   MOVE "Y" TO INQ-EOF-SW
+               NOT INVALID KEY
+                   MOVE "N" TO INQ-EOF-SW
+           END-START
+           PERFORM UNTIL INQ-AT-EOF
+               READ FILE1 NEXT RECORD
+                   AT END
+                       MOVE "Y" TO INQ-EOF-SW
+                   NOT AT END
+                       IF A01-7 = INQ-SEARCH-VALUE(1:16)
+                           PERFORM PRINT-INQUIRY-MATCH
+                       ELSE
+                           MOVE "Y" TO INQ-EOF-SW
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+       PRINT-INQUIRY-MATCH.
+           ADD 1 TO INQ-MATCH-COUNT
+           MOVE KEY-FILE1 TO RPT3-KEY
+           MOVE A01-1     TO RPT3-NAME
+           MOVE A01-4     TO RPT3-ALT-4
+           MOVE A01-7     TO RPT3-ALT-7
+           WRITE RPT3-REC FROM RPT3-DETAIL-LINE
+           .
