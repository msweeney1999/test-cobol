@@ -0,0 +1,178 @@
+      * Copyright (c) 2023
+      * Users may freely modify and redistribute this program.
+      *
+      * FILE1 control-break subtotal report -- sorts FILE1 by the
+      * A01-38 classification code and prints a subtotal of the
+      * COMP-3 money fields (A01-65, A01-89, A01-91, A01-122,
+      * A01-160) for each code value, plus a grand total.  Program
+      * "b" only ever produces elapsed-time numbers in STOP-TIMER --
+      * nothing about the money actually on the file.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  R2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY FILE1SEL.
+
+           SELECT SORT-WORK1 ASSIGN TO "SRTWK1".
+
+           SELECT RPT2-FILE ASSIGN TO "FILE1SUB"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE1.
+           COPY FILE1REC.
+
+      * FILE1's record is only carried through to the sort here, so
+      * SORT-WORK1's fields are renamed off of REC-FILE1 (same as
+      * FILE1's own) to keep every A01-nnn reference below qualified
+      * to the copy it's actually working with.
+       SD  SORT-WORK1.
+           COPY FILE1REC REPLACING ==REC-FILE1== BY ==SW1-REC==.
+
+       FD  RPT2-FILE.
+       01  RPT2-REC                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  FILE-STATUS           PIC X(02).
+       77  SW1-EOF-SW            PIC X(01).
+           88  SW1-AT-EOF            VALUE "Y".
+       77  BREAK-KEY-SAVE        PIC X(02).
+       77  FIRST-RECORD-SW       PIC X(01) VALUE "Y".
+           88  FIRST-RECORD          VALUE "Y".
+
+       01  GROUP-SUBTOTALS.
+           05  ST-A01-65         PIC S9(11)V99 COMP-3 VALUE 0.
+           05  ST-A01-89         PIC S9(09)V99 COMP-3 VALUE 0.
+           05  ST-A01-91         PIC S9(13)V99 COMP-3 VALUE 0.
+           05  ST-A01-122        PIC S9(09)V99 COMP-3 VALUE 0.
+           05  ST-A01-160        PIC S9(13)V99 COMP-3 VALUE 0.
+
+       01  GRAND-TOTALS.
+           05  GT-A01-65         PIC S9(11)V99 COMP-3 VALUE 0.
+           05  GT-A01-89         PIC S9(09)V99 COMP-3 VALUE 0.
+           05  GT-A01-91         PIC S9(13)V99 COMP-3 VALUE 0.
+           05  GT-A01-122        PIC S9(09)V99 COMP-3 VALUE 0.
+           05  GT-A01-160        PIC S9(13)V99 COMP-3 VALUE 0.
+
+       01  RPT2-HEADING.
+           05  FILLER            PIC X(10) VALUE "CODE".
+           05  FILLER            PIC X(18) VALUE "A01-65 TOTAL".
+           05  FILLER            PIC X(18) VALUE "A01-89 TOTAL".
+           05  FILLER            PIC X(18) VALUE "A01-91 TOTAL".
+           05  FILLER            PIC X(18) VALUE "A01-122 TOTAL".
+           05  FILLER            PIC X(18) VALUE "A01-160 TOTAL".
+
+       01  RPT2-SUBTOTAL-LINE.
+           05  RPT2-CODE         PIC X(10).
+           05  RPT2-65           PIC -(11)9.99.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT2-89           PIC -(09)9.99.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT2-91           PIC -(13)9.99.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT2-122          PIC -(09)9.99.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT2-160          PIC -(13)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN OUTPUT RPT2-FILE
+           WRITE RPT2-REC FROM RPT2-HEADING
+
+           SORT SORT-WORK1 ON ASCENDING KEY A01-38 OF SW1-REC
+               INPUT PROCEDURE IS RELEASE-FILE1-RECORDS
+               OUTPUT PROCEDURE IS PRODUCE-SUBTOTAL-REPORT
+
+           CLOSE RPT2-FILE
+           GOBACK
+           .
+
+       RELEASE-FILE1-RECORDS.
+           OPEN INPUT FILE1
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "R2: FILE1 OPEN FAILED, STATUS=" FILE-STATUS
+               GOBACK
+           END-IF
+           PERFORM UNTIL FILE-STATUS = "10"
+               READ FILE1 NEXT RECORD
+                   AT END
+                       MOVE "10" TO FILE-STATUS
+                   NOT AT END
+                       RELEASE SW1-REC FROM REC-FILE1
+               END-READ
+           END-PERFORM
+           CLOSE FILE1
+           .
+
+       PRODUCE-SUBTOTAL-REPORT.
+           MOVE "Y" TO SW1-EOF-SW
+           RETURN SORT-WORK1 AT END
+               MOVE "Y" TO SW1-EOF-SW
+               NOT AT END
+               MOVE "N" TO SW1-EOF-SW
+           END-RETURN
+           PERFORM UNTIL SW1-EOF-SW = "Y"
+               IF FIRST-RECORD
+                   MOVE "N" TO FIRST-RECORD-SW
+                   MOVE A01-38 OF SW1-REC TO BREAK-KEY-SAVE
+               END-IF
+               IF A01-38 OF SW1-REC NOT = BREAK-KEY-SAVE
+                   PERFORM WRITE-SUBTOTAL-LINE
+                   PERFORM RESET-GROUP-SUBTOTALS
+                   MOVE A01-38 OF SW1-REC TO BREAK-KEY-SAVE
+               END-IF
+               PERFORM ACCUMULATE-GROUP-SUBTOTALS
+               RETURN SORT-WORK1 AT END
+                   MOVE "Y" TO SW1-EOF-SW
+                   NOT AT END
+                   MOVE "N" TO SW1-EOF-SW
+               END-RETURN
+           END-PERFORM
+           IF NOT FIRST-RECORD
+               PERFORM WRITE-SUBTOTAL-LINE
+               PERFORM WRITE-GRAND-TOTAL-LINE
+           END-IF
+           .
+
+       ACCUMULATE-GROUP-SUBTOTALS.
+           ADD A01-65 OF SW1-REC(1) A01-65 OF SW1-REC(2) TO ST-A01-65
+           ADD A01-89  OF SW1-REC  TO ST-A01-89
+           ADD A01-91  OF SW1-REC  TO ST-A01-91
+           ADD A01-122 OF SW1-REC  TO ST-A01-122
+           ADD A01-160 OF SW1-REC  TO ST-A01-160
+           .
+
+       RESET-GROUP-SUBTOTALS.
+           MOVE ZERO TO ST-A01-65 ST-A01-89 ST-A01-91
+                        ST-A01-122 ST-A01-160
+           .
+
+       WRITE-SUBTOTAL-LINE.
+           MOVE BREAK-KEY-SAVE TO RPT2-CODE
+           MOVE ST-A01-65      TO RPT2-65
+           MOVE ST-A01-89      TO RPT2-89
+           MOVE ST-A01-91      TO RPT2-91
+           MOVE ST-A01-122     TO RPT2-122
+           MOVE ST-A01-160     TO RPT2-160
+           WRITE RPT2-REC FROM RPT2-SUBTOTAL-LINE
+
+           ADD ST-A01-65   TO GT-A01-65
+           ADD ST-A01-89   TO GT-A01-89
+           ADD ST-A01-91   TO GT-A01-91
+           ADD ST-A01-122  TO GT-A01-122
+           ADD ST-A01-160  TO GT-A01-160
+           .
+
+       WRITE-GRAND-TOTAL-LINE.
+           MOVE "GRAND TOT" TO RPT2-CODE
+           MOVE GT-A01-65      TO RPT2-65
+           MOVE GT-A01-89      TO RPT2-89
+           MOVE GT-A01-91      TO RPT2-91
+           MOVE GT-A01-122     TO RPT2-122
+           MOVE GT-A01-160     TO RPT2-160
+           WRITE RPT2-REC FROM RPT2-SUBTOTAL-LINE
+           .
