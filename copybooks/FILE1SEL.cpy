@@ -0,0 +1,11 @@
+      * FILE-CONTROL entry for FILE1 -- shared by every program that
+      * opens FILE1, so the SELECT clause (keys, access mode, lock
+      * mode) only has to be maintained in one place.
+           SELECT FILE1 ASSIGN TO "FILE1"
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS KEY-FILE1
+                 ALTERNATE RECORD KEY IS A01-4 WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS A01-7 WITH DUPLICATES
+                 LOCK MODE IS MANUAL
+                 FILE STATUS IS FILE-STATUS.
