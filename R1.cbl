@@ -0,0 +1,105 @@
+      * Copyright (c) 2023
+      * Users may freely modify and redistribute this program.
+      *
+      * FILE1 content report -- reads FILE1 sequentially by
+      * KEY-FILE1 and prints the fields operations care about day
+      * to day: the primary name/amount, the three embedded
+      * name/address groups, and the COMP-3 balance.  Program "b"
+      * only ever LOADs/READs/REWRITEs/DELETEs FILE1 to measure
+      * timings -- it never shows what is actually in the file.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  R1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY FILE1SEL.
+
+           SELECT RPT1-FILE ASSIGN TO "FILE1RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE1.
+           COPY FILE1REC.
+
+       FD  RPT1-FILE.
+       01  RPT1-REC                  PIC X(342).
+
+       WORKING-STORAGE SECTION.
+       77  FILE-STATUS          PIC X(02).
+       77  RPT1-EOF-SW          PIC X(01).
+           88  RPT1-AT-EOF          VALUE "Y".
+       77  RPT1-RECORD-COUNT    PIC 9(07) VALUE ZERO.
+
+       01  RPT1-HEADING-1.
+           05  FILLER            PIC X(09) VALUE "KEY-FILE1".
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(10) VALUE "A01-1".
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "A01-8".
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(95) VALUE "A01-9 NAME/ADDRESS".
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(95) VALUE "A01-18 NAME/ADDRESS".
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(95) VALUE "A01-28 NAME/ADDRESS".
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(15) VALUE "A01-91 BALANCE".
+
+       01  RPT1-DETAIL-LINE.
+           05  RPT1-KEY          PIC 9(09).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT1-NAME         PIC X(10).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT1-AMOUNT       PIC Z(10)9.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT1-GROUP-1      PIC X(95).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT1-GROUP-2      PIC X(95).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT1-GROUP-3      PIC X(95).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT1-BALANCE      PIC -(11)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT FILE1
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "R1: FILE1 OPEN FAILED, STATUS=" FILE-STATUS
+               GOBACK
+           END-IF
+           OPEN OUTPUT RPT1-FILE
+
+           WRITE RPT1-REC FROM RPT1-HEADING-1
+
+           MOVE LOW-VALUE TO KEY-FILE1
+           START FILE1 KEY >= KEY-FILE1
+           MOVE "N" TO RPT1-EOF-SW
+           PERFORM UNTIL RPT1-AT-EOF
+               READ FILE1 NEXT RECORD
+                   AT END
+                       MOVE "Y" TO RPT1-EOF-SW
+                   NOT AT END
+                       PERFORM PRINT-FILE1-DETAIL-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE FILE1
+           CLOSE RPT1-FILE
+           DISPLAY "RECORDS REPORTED: " RPT1-RECORD-COUNT
+           GOBACK
+           .
+
+       PRINT-FILE1-DETAIL-LINE.
+           ADD 1 TO RPT1-RECORD-COUNT
+           MOVE KEY-FILE1 TO RPT1-KEY
+           MOVE A01-1     TO RPT1-NAME
+           MOVE A01-8     TO RPT1-AMOUNT
+           MOVE A01-9     TO RPT1-GROUP-1
+           MOVE A01-18    TO RPT1-GROUP-2
+           MOVE A01-28    TO RPT1-GROUP-3
+           MOVE A01-91    TO RPT1-BALANCE
+           WRITE RPT1-REC FROM RPT1-DETAIL-LINE
+           .
