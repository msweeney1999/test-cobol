@@ -1,18 +1,89 @@
-       PROGRAM-ID.  P1.
-       WORKING-STORAGE SECTION.
-           01  TEXT1                pic x(9) value "text1".
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY  TEXT1.
-           call "p2"
-           move "test1" to TEXT1.
-           DISPLAY  TEXT1.
-           call "p2".
-           move "test2" to TEXT1.
-           goback.
-
-
-
-
-           
+       PROGRAM-ID.  P1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-IN-FILE ASSIGN TO "SYSIN"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-IN-FILE.
+       01  PARM-IN-REC               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FILE-STATUS          PIC X(02).
+       77  P1-RUN-MODE          PIC X(06) VALUE SPACES.
+       77  P1-NUM-TIMES         PIC 9(09) VALUE ZERO.
+       77  P1-COUNT-TEXT        PIC X(09).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM GET-P1-PARMS
+           CALL "B-PARMS" USING P1-RUN-MODE P1-NUM-TIMES
+           GOBACK
+           .
+
+      * ------------------------------------------------------------
+      * Run mode (LOAD/READ/UPDATE/DELETE/ALL) comes in as the first
+      * PARM/argument, the record count as the second; SYSIN is the
+      * fallback for either one when no command-line argument was
+      * passed.  With neither present "b" runs all four tests using
+      * its own compiled-in default count.
+      * ------------------------------------------------------------
+       GET-P1-PARMS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT P1-RUN-MODE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   PERFORM GET-P1-PARMS-SYSIN
+           END-ACCEPT
+           IF P1-RUN-MODE NOT = SPACES
+               MOVE SPACES TO P1-COUNT-TEXT
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT P1-COUNT-TEXT FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       PERFORM GET-P1-COUNT-SYSIN
+               END-ACCEPT
+               IF FUNCTION TRIM(P1-COUNT-TEXT) IS NUMERIC
+                   MOVE FUNCTION TRIM(P1-COUNT-TEXT) TO P1-NUM-TIMES
+               END-IF
+           END-IF
+           .
+
+       GET-P1-PARMS-SYSIN.
+           OPEN INPUT PARM-IN-FILE
+           IF FILE-STATUS = "00"
+               READ PARM-IN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-IN-REC(1:6)  TO P1-RUN-MODE
+                       IF FUNCTION TRIM(PARM-IN-REC(7:9)) IS NUMERIC
+                           MOVE FUNCTION TRIM(PARM-IN-REC(7:9))
+                               TO P1-NUM-TIMES
+                       END-IF
+               END-READ
+               CLOSE PARM-IN-FILE
+           END-IF
+           .
+
+      * ------------------------------------------------------------
+      * Reached only when argument 1 (run mode) was supplied but
+      * argument 2 (count) was not; argument position 1 is already
+      * claimed by the run mode, so only the count -- card columns
+      * 7-9, same layout GET-P1-PARMS-SYSIN uses -- is pulled from
+      * SYSIN here.
+      * ------------------------------------------------------------
+       GET-P1-COUNT-SYSIN.
+           OPEN INPUT PARM-IN-FILE
+           IF FILE-STATUS = "00"
+               READ PARM-IN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-IN-REC(7:9) TO P1-COUNT-TEXT
+               END-READ
+               CLOSE PARM-IN-FILE
+           END-IF
+           .
